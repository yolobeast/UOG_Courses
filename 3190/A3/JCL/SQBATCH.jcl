@@ -0,0 +1,46 @@
+//SQBATCH  JOB (A3ACCT),'NIGHTLY SQUARE ROOTS',
+//             CLASS=A,MSGCLASS=X,NOTIFY=&SYSUID
+//*****************************************************************
+//* SQBATCH - NIGHTLY BATCH DRIVER FOR PROGRAM SQUARE.
+//*
+//* FEEDS A DATASET OF NUMBERS (SQINPUT) THROUGH SQUARE IN BATCH
+//* MODE AND CAPTURES THE REPORT, AUDIT, CACHE, AND CHECKPOINT
+//* OUTPUT SO THE RUN CAN BE FILED OR RESTARTED WITHOUT AN OPERATOR
+//* SITTING AT A TERMINAL.
+//*
+//* SQPARMS DRIVES THE RUN - AT MINIMUM SQ-PARM-MODE MUST BE "B" ON
+//* THE PARAMETER CARD OR THIS JOB WILL SIT WAITING ON THE KEYBOARD.
+//*
+//* MODIFICATION HISTORY.
+//*     2026-08-09  DL  INITIAL VERSION.
+//*     2026-08-09  DL  SQREPT AND SQAUDIT LRECLS DID NOT MATCH THE
+//*                     ACTUAL SQ-REPORT-LINE AND SQ-AUDIT-RECORD
+//*                     LAYOUTS - CORRECTED TO 152 AND 144.
+//*     2026-08-09  DL  SQCKPT CHANGED FROM DISP=MOD TO DISP=OLD SO
+//*                     THE PROGRAM'S OPEN OUTPUT OVERWRITES THE
+//*                     PRIOR CHECKPOINT IN PLACE INSTEAD OF GROWING
+//*                     A HISTORY FILE - SEE SQCKPT DD BELOW.
+//*****************************************************************
+//STEP010  EXEC PGM=SQUARE
+//STEPLIB  DD DSN=A3.SQUARE.LOADLIB,DISP=SHR
+//SQPARMS  DD DSN=A3.SQUARE.PARMCARD,DISP=SHR
+//SQINPUT  DD DSN=A3.SQUARE.INPUT,DISP=SHR
+//SQREPT   DD DSN=A3.SQUARE.REPORT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=152,BLKSIZE=0)
+//SQAUDIT  DD DSN=A3.SQUARE.AUDIT,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=144,BLKSIZE=0)
+//SQCACHE  DD DSN=A3.SQUARE.CACHE,DISP=SHR
+//*   SQCKPT HOLDS A SINGLE RECORD - THE LAST CHECKPOINT TAKEN.  IT
+//*   MUST BE PRE-ALLOCATED ONCE (E.G. BY AN IDCAMS OR IEFBR14 STEP)
+//*   BEFORE THE FIRST RUN, SINCE DISP=OLD REQUIRES THE DATASET TO
+//*   ALREADY EXIST.  DISP=MOD WAS TRIED HERE BUT MOD FORCES THE
+//*   ACCESS METHOD TO POSITION PAST EXISTING DATA REGARDLESS OF THE
+//*   PROGRAM'S OPEN OUTPUT, SO EVERY CHECKPOINT WRITE APPENDED A NEW
+//*   RECORD INSTEAD OF REPLACING THE LAST ONE - DISP=OLD LETS
+//*   OPEN OUTPUT OVERWRITE THE ONE RECORD IN PLACE AS INTENDED.
+//SQCKPT   DD DSN=A3.SQUARE.CHECKPOINT,DISP=(OLD,CATLG,CATLG),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
