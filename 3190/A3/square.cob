@@ -1,74 +1,1278 @@
-identification division.
-program-id. square.
-environment division.
-input-output section.
-file-control.
-    select standrad-input assign to keyboard.
-    select standard-output assign to display.
-data division.
-file section.
-fd standrad-input.
-    01 stdin-record picture x(80).
-fd standard-output.
-    01 out-line  picture x(80).
-
-working-storage section.
-77 diff picture v9(5).
-77 z    picture 9(11)v9(6).
-77 k    picture s9999.
-77 x    picture 9(11)v9(6).
-77 y    picture 9(11)v9(6).
-77 g    picture s9(1).
-77 temp picture 9(11)v9(6).
-77 result picture z(11)9.9(6).
-01 in-z     picture x(50).
-01 print-line.
-   02 filler picture x value space.
-   02 out-z  picture z(11)9.9(6).
-   02 filler picture x(5) value spaces.
-   02 out-y  picture z(11)9.9(6).
-
-procedure division.
-    open input standrad-input, output standard-output.
-    display "----------------------------------------------".
-	display "           square root approximations".
-	display "----------------------------------------------".
-
-    perform until in-z is equal to "Q"	  
-    	display "-------------------------------------"
-	
-		display "enter number to get the square root or Q to quit"
-		accept in-z
-	    move 0 to g
-		if in-z is equal to "Q"
-	  		stop run
-		end-if
-	
-		if in-z < 1 then
-	  		display in-z "invalid input"
-		else
-	  		move 0 to diff
-	  		move in-z to z
-      		compute x rounded = z/2
-     
-	 		perform until g equal to 1
-	   			call "conv" using x,z,y,temp
-	  			if temp / (y + x) > diff then
-      				move y to x
-      			else 
-	  				move in-z to out-z 
-      				move y to out-y
-      				display "----------------------------------"
-	  				display "Babylion squre roots estimations"
-	  				display out-z out-y
-      				compute result = function sqrt(in-z)
-	  				display "COBOL square root function"
-	  				display out-z result
-	                move 0 to result
-	                move 1 to g
-	  				*>perform s1 until in-z equal to "Q"
-	  			end-if
-	 		end-perform
-		end-if
-   	end-perform. 
-	
+000100*****************************************************************
+000200* PROGRAM-ID.  SQUARE
+000300*
+000400* AUTHOR.       D. LOCKWOOD, BATCH SYSTEMS GROUP.
+000500* INSTALLATION. 3190 SYSTEMS - ASSIGNMENT A3.
+000600* DATE-WRITTEN. UNKNOWN (INHERITED).
+000700* DATE-COMPILED.
+000800*
+000900* REMARKS.  DRIVES THE BABYLONIAN (CONV) AND NEWTON
+001000*     (SQUAREOOTFUN) SQUARE-ROOT ESTIMATORS AGAINST EITHER AN
+001100*     OPERATOR AT A TERMINAL OR A BATCH DATASET OF VALUES, AND
+001200*     COMPARES EACH ESTIMATE AGAINST THE COBOL INTRINSIC
+001300*     FUNCTION SQRT.  RUN OPTIONS (MODE, METHOD, TOLERANCE,
+001400*     ITERATION CAP, DECIMAL PLACES, ROOT DEGREE, CACHING) COME
+001500*     FROM AN OPTIONAL PARAMETER CARD READ AT STARTUP - SEE
+001600*     COPYBOOK SQPARMS.
+001700*
+001800* MODIFICATION HISTORY.
+001900*     2026-08-09  DL  ADDED BATCH-MODE INPUT AGAINST SQ-INPUT-
+002000*                     FILE (FOLDING IN THE ABANDONED YOLO.COB
+002100*                     DRAFT - THAT FILE IS REMOVED, ITS FD IS
+002200*                     FINISHED HERE INSTEAD).
+002300*     2026-08-09  DL  ADDED SQ-REPORT-FILE - PAGE-HEADED, DATED
+002400*                     REPORT OUTPUT REPLACES SCREEN-ONLY DISPLAY.
+002500*     2026-08-09  DL  ADDED FUNCTION TEST-NUMVAL VALIDATION OF
+002600*                     EACH INPUT VALUE BEFORE IT IS TRUSTED.
+002700*     2026-08-09  DL  CONVERGENCE TOLERANCE, ITERATION CAP,
+002800*                     DECIMAL PLACES, AND ROOT DEGREE ARE NOW
+002900*                     PARAMETER-CARD DRIVEN INSTEAD OF FIXED.
+003000*     2026-08-09  DL  ADDED SQ-METHOD-OPT TO SELECT BABYLONIAN,
+003100*                     NEWTON (SQUAREOOTFUN), OR BOTH FOR COMPARE.
+003200*     2026-08-09  DL  ADDED SQ-AUDIT-FILE - EVERY REQUEST IS
+003300*                     LOGGED WITH A TIMESTAMP AND ITERATION COUNT.
+003400*     2026-08-09  DL  ADDED END-OF-RUN SUMMARY STATISTICS.
+003500*     2026-08-09  DL  ADDED DISCREPANCY EXCEPTION REPORTING
+003600*                     BETWEEN THE BABYLONIAN ESTIMATE AND
+003700*                     FUNCTION SQRT.  APPLIES ONLY WHEN THE ROOT
+003800*                     DEGREE IS 2 - FUNCTION SQRT HAS NO NTH-ROOT
+003900*                     COUNTERPART FOR THE GENERALIZED CONV CASE.
+004000*     2026-08-09  DL  CORRECTED THE INPUT-RANGE CHECK - ONLY
+004100*                     NEGATIVE VALUES AND ZERO ARE REJECTED NOW,
+004200*                     WITH DISTINCT MESSAGES, SO FRACTIONAL
+004300*                     REQUESTS LIKE 0.25 ARE NO LONGER BOUNCED.
+004400*     2026-08-09  DL  ADDED SQ-CACHE-FILE, A KEYED LOOKUP OF
+004500*                     PRIOR RESULTS BY INPUT VALUE.
+004600*     2026-08-09  DL  RESULT FIELDS ARE NOW FORMATTED AT RUN TIME
+004700*                     TO SQ-PARM-DECIMALS PLACES (0-6) INSTEAD OF
+004800*                     A FIXED SIX.
+004900*     2026-08-09  DL  ACCEPT NOW TAKES A FULL LINE OF ONE OR MORE
+005000*                     COMMA/SPACE SEPARATED VALUES INSTEAD OF A
+005100*                     SINGLE NUMBER; BATCH RECORDS ARE SPLIT THE
+005200*                     SAME WAY SO ONE LINE CAN CARRY SEVERAL.
+005300*     2026-08-09  DL  ADDED H (HELP) AND S (SESSION STATISTICS)
+005400*                     TO THE INTERACTIVE COMMAND SET ALONGSIDE Q.
+005500*     2026-08-09  DL  ADDED CHECKPOINT/RESTART FOR BATCH RUNS -
+005600*                     SEE SQ-CKPT-FILE.
+005700*     2026-08-09  DL  REPORT NOW CARRIES AN ITERATION-COUNT
+005800*                     COLUMN PER VALUE FOR BENCHMARKING THE
+005900*                     BABYLONIAN METHOD AGAINST THE INTRINSIC.
+005950*     2026-08-09  DL  SQ-PARM-RESTART WAS DEFINED ON THE
+005960*                     PARAMETER CARD BUT NEVER READ - A CHECKPOINT
+005970*                     WOULD BE HONORED EVEN WHEN THE OPERATOR
+005980*                     WANTED A FRESH RUN.  NOW GATED ON
+005990*                     SQ-RESTART-OPT AS THE CARD LAYOUT INTENDED.
+005991*     2026-08-09  DL  COMPARE MODE ("C") RAN BABYLONIAN AND THEN
+005992*                     NEWTON THROUGH THE SAME SHARED Y FIELD, SO
+005993*                     THE NEWTON STEP SILENTLY THREW AWAY THE
+005994*                     BABYLONIAN ANSWER.  SQ-BABY-RESULT AND
+005995*                     SQ-NEWTON-RESULT NOW HOLD EACH METHOD'S
+005996*                     ANSWER SEPARATELY, WITH A NEWTON COLUMN ADDED
+005997*                     TO THE REPORT AND AUDIT RECORD ALONGSIDE THE
+005998*                     EXISTING BABYLONIAN ONE.
+005999*     2026-08-09  DL  A CACHE HIT LEFT SQ-CONVERGE-SW CARRYING
+006010*                     WHATEVER THE PREVIOUS VALUE PROCESSED HAD
+006020*                     SET IT TO, AND DID NOT CHECK SQ-CACHE-METHOD
+006030*                     BEFORE ACCEPTING THE HIT - A VALUE CACHED
+006040*                     UNDER ONE METHOD COULD COME BACK AS THE
+006050*                     ANSWER FOR ANOTHER.  SQ-CACHE-CONVERGED IS
+006060*                     NOW STORED AND RESTORED ON A HIT, AND A HIT
+006070*                     IS ONLY HONORED WHEN SQ-CACHE-METHOD MATCHES
+006080*                     THE METHOD IN EFFECT.  A COMPARE-MODE HIT
+006090*                     CAN ONLY RESTORE THE BABYLONIAN SIDE OF THE
+006100*                     CACHED PAIR - SEE 4400-LOOKUP-CACHE.
+006110*     2026-08-09  DL  X, Y, Z, TEMP, AND RESULT WIDENED FROM SIX
+006120*                     TO NINE DECIMAL PLACES, AND 5000-FORMAT-
+006130*                     DECIMALS REWORKED, SO SQ-PARM-DECIMALS CAN
+006140*                     REQUEST UP TO NINE DISPLAYED DECIMAL PLACES
+006150*                     INSTEAD OF TOPPING OUT AT SIX.
+006160*     2026-08-09  DL  SQ-REPORT-STATUS AND SQ-AUDIT-STATUS WERE
+006170*                     DECLARED BUT NEVER CHECKED.  OPEN FAILURES
+006180*                     ON EITHER FILE ARE NOW FATAL, AND EVERY
+006190*                     WRITE IS FOLLOWED BY A STATUS CHECK THAT
+006200*                     WARNS ON FAILURE, MATCHING THE CHECKING
+006210*                     ALREADY DONE FOR THE OTHER FILES.
+006220*     2026-08-09  DL  SQ-HDR-LINE-1'S TRAILING FILLER WAS TWO
+006230*                     BYTES SHORT OF SQ-REPORT-LINE'S WIDTH -
+006240*                     CORRECTED, AND ALL REPORT LINE IMAGES
+006250*                     RESIZED TO THE NEW 152-BYTE REPORT LINE.
+006251*     2026-08-09  DL  THE CACHE WAS KEYED AND MATCHED ON THE
+006252*                     INPUT VALUE AND METHOD ONLY.  SINCE THE ROOT
+006253*                     DEGREE IS A PER-RUN PARAMETER AND THE CACHE
+006254*                     FILE PERSISTS ACROSS RUNS, A VALUE CACHED
+006255*                     UNDER ONE DEGREE COULD COME BACK AS THE
+006256*                     ANSWER FOR ANOTHER.  ADDED SQ-CACHE-DEGREE,
+006257*                     CHECKED ALONGSIDE SQ-CACHE-METHOD ON A HIT.
+006258*     2026-08-09  DL  SQCKPT WAS DISP=MOD WITH OPEN OUTPUT ISSUED
+006259*                     FOR EVERY CHECKPOINT - UNDER MOD DISPOSITION
+006260*                     THAT APPENDS RATHER THAN OVERWRITES, SO A
+006261*                     RESTART ALWAYS RESUMED FROM THE FIRST
+006262*                     CHECKPOINT EVER WRITTEN.  JCL CHANGED TO
+006263*                     DISP=OLD SO OPEN OUTPUT REPLACES THE SINGLE
+006264*                     CHECKPOINT RECORD IN PLACE.
+006265*     2026-08-09  DL  IN-Z WAS PIC X(50) WHILE SQ-INPUT-RECORD IS
+006266*                     PIC X(80), SO A LONG MULTI-VALUE BATCH LINE
+006267*                     WAS SILENTLY TRUNCATED BEFORE TOKENIZING.
+006268*                     WIDENED IN-Z AND THE TOKEN WORK FIELDS TO 80.
+006269*     2026-08-09  DL  4710-CHECK-PAGE-BREAK WAS ONLY CALLED ONCE
+006270*                     BEFORE THE SUMMARY BLOCK - NOW CALLED BEFORE
+006271*                     EACH OF THE SEVEN SUMMARY LINES, MATCHING THE
+006272*                     PER-LINE CHECK USED ELSEWHERE IN THE REPORT.
+006273*     2026-08-09  DL  IN NEWTON-ONLY MODE THE EXCEPTION LINE'S
+006274*                     ESTIMATE COLUMN ALWAYS SHOWED 0 BECAUSE IT WAS
+006275*                     HARD-WIRED TO SQ-BABY-RESULT, WHILE THE
+006276*                     DISCREPANCY WAS ACTUALLY DETECTED AGAINST Y
+006277*                     (WHICH HOLDS THE NEWTON ANSWER IN THAT MODE).
+006278*                     THE COLUMN NOW SHOWS Y - WHICHEVER METHOD'S
+006279*                     ANSWER WAS ACTUALLY COMPARED - AND WAS RENAMED
+006280*                     SQ-EX-ESTIMATE SINCE IT IS NO LONGER ALWAYS
+006281*                     THE BABYLONIAN VALUE.
+006282*     2026-08-09  DL  SQ-INPUT-FILE'S OPEN WAS NEVER STATUS-CHECKED -
+006283*                     A MISSING OR MISNAMED BATCH INPUT DATASET FELL
+006284*                     THROUGH INTO THE READ LOOP SILENTLY.  ADDED THE
+006285*                     SAME FATAL STOP RUN GUARD USED FOR THE OTHER
+006286*                     FILES.
+006287*     2026-08-09  DL  A BATCH LINE CARRYING MORE THAN 20 VALUES HAD
+006288*                     THE REMAINDER SILENTLY DROPPED BY
+006289*                     2400-SPLIT-INPUT-LINE WITH NO REJECT OR
+006290*                     EXCEPTION TRACE.  ADDED 2420-CHECK-TOKEN-
+006291*                     OVERFLOW TO WRITE A REJECT LINE FOR ANY LEFTOVER
+006292*                     TEXT PAST THE 20TH TOKEN.
+006293*     2026-08-09  DL  SQ-RJ-VALUE WAS LEFT AT PIC X(50) WHEN
+006294*                     SQ-CURRENT-TOKEN/IN-Z WERE WIDENED TO 80 -
+006295*                     A LONG REJECTED TOKEN WAS SILENTLY TRUNCATED ON
+006296*                     THE REPORT.  WIDENED SQ-RJ-VALUE TO PIC X(80).
+006300*****************************************************************
+006100 IDENTIFICATION DIVISION.
+006200 PROGRAM-ID.  SQUARE.
+006300 AUTHOR.      D. LOCKWOOD.
+006400 INSTALLATION. 3190 SYSTEMS.
+006500 DATE-WRITTEN. UNKNOWN.
+006600 DATE-COMPILED.
+006700*
+006800 ENVIRONMENT DIVISION.
+006900 INPUT-OUTPUT SECTION.
+007000 FILE-CONTROL.
+007100     SELECT STANDRAD-INPUT ASSIGN TO KEYBOARD.
+007200*
+007300     SELECT SQ-REPORT-FILE ASSIGN TO SQREPT
+007400         ORGANIZATION LINE SEQUENTIAL
+007500         FILE STATUS IS SQ-REPORT-STATUS.
+007600*
+007700     SELECT OPTIONAL SQ-INPUT-FILE ASSIGN TO SQINPUT
+007800         ORGANIZATION LINE SEQUENTIAL
+007900         FILE STATUS IS SQ-INPUT-STATUS.
+008000*
+008100     SELECT OPTIONAL SQ-PARM-FILE ASSIGN TO SQPARMS
+008200         ORGANIZATION LINE SEQUENTIAL
+008300         FILE STATUS IS SQ-PARM-STATUS.
+008400*
+008500     SELECT SQ-AUDIT-FILE ASSIGN TO SQAUDIT
+008600         ORGANIZATION LINE SEQUENTIAL
+008700         FILE STATUS IS SQ-AUDIT-STATUS.
+008800*
+008900     SELECT SQ-CACHE-FILE ASSIGN TO SQCACHE
+009000         ORGANIZATION INDEXED
+009100         ACCESS MODE IS DYNAMIC
+009200         RECORD KEY IS SQ-CACHE-KEY
+009300         FILE STATUS IS SQ-CACHE-STATUS.
+009400*
+009500     SELECT OPTIONAL SQ-CKPT-FILE ASSIGN TO SQCKPT
+009600         ORGANIZATION LINE SEQUENTIAL
+009700         FILE STATUS IS SQ-CKPT-STATUS.
+009800*
+009900 DATA DIVISION.
+010000 FILE SECTION.
+010100 FD  STANDRAD-INPUT.
+010200 01  STDIN-RECORD                  PIC X(80).
+010300*
+010400 FD  SQ-REPORT-FILE.
+010500 01  SQ-REPORT-LINE                PIC X(152).
+010600*
+010700 FD  SQ-INPUT-FILE.
+010800 01  SQ-INPUT-RECORD               PIC X(80).
+010900*
+011000 FD  SQ-PARM-FILE.
+011100     COPY SQPARMS.
+011200*
+011300 FD  SQ-AUDIT-FILE.
+011400     COPY SQAUDIT.
+011500*
+011600 FD  SQ-CACHE-FILE.
+011700     COPY SQCACHE.
+011800*
+011900 FD  SQ-CKPT-FILE.
+012000     COPY SQCKPT.
+012100*
+012200 WORKING-STORAGE SECTION.
+012300*
+012400*****************************************************************
+012500* ORIGINAL WORKING-STORAGE, RETAINED.  X, Z, Y, TEMP, AND RESULT
+012510* CARRY NINE DECIMAL PLACES (WIDENED FROM SIX) SO SQ-PARM-DECIMALS
+012520* CAN ASK FOR MORE DIGITS ON THE REPORT, NOT JUST FEWER - SEE
+012530* 5000-FORMAT-DECIMALS.
+012600*****************************************************************
+012700 77  DIFF                          PIC V9(5).
+012800 77  Z                             PIC 9(11)V9(9).
+012900 77  K                             PIC S9999.
+013000 77  X                             PIC 9(11)V9(9).
+013100 77  Y                             PIC 9(11)V9(9).
+013200 77  TEMP                          PIC 9(11)V9(9).
+013300 77  RESULT                        PIC 9(11)V9(9).
+013400*
+013500*****************************************************************
+013600* SQUARE-ROOT-METHOD WORKING FIELDS.
+013700*****************************************************************
+013800 77  SQ-NEWTON-RESULT              PIC 9(11)V9(9) VALUE ZERO.
+013810 77  SQ-BABY-RESULT                PIC 9(11)V9(9) VALUE ZERO.
+013900 77  SQ-SIGNED-CHECK               PIC S9(11)V9(9).
+014000 77  SQ-DIFF-VALUE                 PIC 9(11)V9(6).
+014100 77  SQ-COMPARE-DIFF               PIC S9(11)V9(9).
+014200 77  SQ-EXCEPTION-TOLERANCE        PIC 9V9(6) VALUE 0.000100.
+014300*
+014400*****************************************************************
+014500* SWITCHES.
+014600*****************************************************************
+014700 01  SQ-SWITCHES.
+014800     05  SQ-EOF-SW                 PIC X(01) VALUE "N".
+014900         88  SQ-EOF                    VALUE "Y".
+015000     05  SQ-QUIT-SW                PIC X(01) VALUE "N".
+015100         88  SQ-QUIT-REQUESTED         VALUE "Y".
+015200     05  SQ-VALID-SW               PIC X(01) VALUE "Y".
+015300         88  SQ-INPUT-VALID            VALUE "Y".
+015400         88  SQ-INPUT-INVALID          VALUE "N".
+015500     05  SQ-CONVERGE-SW            PIC X(01) VALUE "N".
+015600         88  SQ-CONVERGED              VALUE "Y".
+015700         88  SQ-NOT-CONVERGED          VALUE "N".
+015800     05  SQ-NEWTON-CONVERGE-SW     PIC X(01) VALUE "N".
+015900         88  SQ-NEWTON-CONVERGED       VALUE "Y".
+016000         88  SQ-NEWTON-NOT-CONVERGED   VALUE "N".
+016100     05  SQ-CACHE-HIT-SW           PIC X(01) VALUE "N".
+016200         88  SQ-CACHE-HIT              VALUE "Y".
+016300     05  SQ-EXCEPTION-SW           PIC X(01) VALUE "N".
+016400         88  SQ-DISCREPANCY-FOUND      VALUE "Y".
+016500*
+016600*****************************************************************
+016700* FILE STATUS CODES.
+016800*****************************************************************
+016900 01  SQ-FILE-STATUSES.
+017000     05  SQ-INPUT-STATUS           PIC X(02) VALUE "00".
+017100     05  SQ-PARM-STATUS            PIC X(02) VALUE "00".
+017200     05  SQ-CACHE-STATUS           PIC X(02) VALUE "00".
+017300     05  SQ-CKPT-STATUS            PIC X(02) VALUE "00".
+017400     05  SQ-AUDIT-STATUS           PIC X(02) VALUE "00".
+017500     05  SQ-REPORT-STATUS          PIC X(02) VALUE "00".
+017600*
+017700*****************************************************************
+017800* RUN OPTIONS - DEFAULTS, OVERRIDDEN BY THE PARAMETER CARD.
+017900*****************************************************************
+018000 01  SQ-RUNTIME-OPTIONS.
+018100     05  SQ-RUN-MODE               PIC X(01) VALUE "I".
+018200         88  SQ-MODE-INTERACTIVE       VALUE "I".
+018300         88  SQ-MODE-BATCH             VALUE "B".
+018400     05  SQ-METHOD-OPT             PIC X(01) VALUE "B".
+018500         88  SQ-METHOD-BABYLONIAN      VALUE "B".
+018600         88  SQ-METHOD-NEWTON          VALUE "N".
+018700         88  SQ-METHOD-COMPARE         VALUE "C".
+018800     05  SQ-TOLERANCE              PIC 9V9(6) VALUE ZERO.
+018900     05  SQ-MAX-ITER               PIC 9(4) VALUE 0050.
+019000     05  SQ-DECIMALS               PIC 9(01) VALUE 6.
+019100     05  SQ-ROOT-DEGREE-OPT        PIC 9(02) VALUE 02.
+019200     05  SQ-CACHE-OPT              PIC X(01) VALUE "N".
+019300         88  SQ-CACHE-ENABLED          VALUE "Y".
+019400         88  SQ-CACHE-DISABLED         VALUE "N".
+019450     05  SQ-RESTART-OPT            PIC X(01) VALUE "N".
+019460         88  SQ-RESTART-ENABLED        VALUE "Y".
+019470         88  SQ-RESTART-DISABLED       VALUE "N".
+019500*
+019600*****************************************************************
+019700* ITERATION AND BATCH-RUN COUNTERS.
+019800*****************************************************************
+019900 01  SQ-ITERATION-COUNTERS.
+020000     05  SQ-ITER-COUNT             PIC 9(4) COMP VALUE ZERO.
+020100     05  SQ-NEWTON-ITER-COUNT      PIC 9(4) COMP VALUE ZERO.
+020200*
+020300 01  SQ-BATCH-STATISTICS.
+020400     05  SQ-TOTAL-PROCESSED        PIC 9(9) VALUE ZERO.
+020500     05  SQ-TOTAL-REJECTED         PIC 9(9) VALUE ZERO.
+020600     05  SQ-TOTAL-EXCEPTIONS       PIC 9(9) VALUE ZERO.
+020700     05  SQ-MIN-ITER               PIC 9(4) VALUE 9999.
+020800     05  SQ-MAX-ITER-SEEN          PIC 9(4) VALUE ZERO.
+020900     05  SQ-SUM-ITER               PIC 9(9) VALUE ZERO.
+021000     05  SQ-AVG-ITER               PIC 9(4)V9(2) VALUE ZERO.
+021100     05  SQ-RECORD-COUNT           PIC 9(9) VALUE ZERO.
+021200     05  SQ-RESTART-FROM           PIC 9(9) VALUE ZERO.
+021300     05  SQ-CACHE-HITS             PIC 9(9) VALUE ZERO.
+021400*
+021500*****************************************************************
+021600* RUN DATE AND TIME.
+021700*****************************************************************
+021800 01  SQ-DATE-TIME-FIELDS.
+021900     05  SQ-CURRENT-DATE.
+022000         10  SQ-CUR-YEAR           PIC 9(04).
+022100         10  SQ-CUR-MONTH          PIC 9(02).
+022200         10  SQ-CUR-DAY            PIC 9(02).
+022300     05  SQ-CURRENT-TIME.
+022400         10  SQ-CUR-HOUR           PIC 9(02).
+022500         10  SQ-CUR-MINUTE         PIC 9(02).
+022600         10  SQ-CUR-SECOND         PIC 9(02).
+022700         10  SQ-CUR-HUNDREDTH      PIC 9(02).
+022800     05  SQ-REPORT-DATE            PIC X(10) VALUE SPACES.
+022900     05  SQ-TIMESTAMP-TEXT         PIC X(26) VALUE SPACES.
+023000*
+023100*****************************************************************
+023200* REPORT PAGE CONTROL.
+023300*****************************************************************
+023400 01  SQ-PAGE-CONTROL.
+023500     05  SQ-PAGE-NO                PIC 9(04) VALUE 1.
+023600     05  SQ-LINE-NO                PIC 9(02) VALUE 99.
+023700     05  SQ-LINES-PER-PAGE         PIC 9(02) VALUE 55.
+023800*
+023900*****************************************************************
+024000* INPUT LINE, TOKENIZING, AND VALIDATION WORK AREAS.
+024100*****************************************************************
+024200 01  IN-Z                          PIC X(80).
+024300     88  SQ-CMD-QUIT                   VALUE "Q".
+024400     88  SQ-CMD-HELP                   VALUE "H".
+024500     88  SQ-CMD-STATS                  VALUE "S".
+024600*
+024700 01  SQ-TOKEN-WORK.
+024800     05  SQ-UNSTRING-PTR           PIC 9(02) VALUE 1.
+024900     05  SQ-UNSTRING-TALLY         PIC 9(02) VALUE ZERO.
+025000     05  SQ-TOKEN-COUNT            PIC 9(02) VALUE ZERO.
+025100     05  SQ-TOKEN-INDEX            PIC 9(02) VALUE ZERO.
+025200     05  SQ-RAW-TOKEN              PIC X(80) VALUE SPACES.
+025300     05  SQ-CURRENT-TOKEN          PIC X(80) VALUE SPACES.
+025400     05  SQ-TOKEN-TABLE OCCURS 20 TIMES.
+025500         10  SQ-TOKEN              PIC X(80).
+025600*
+025700*****************************************************************
+025800* DECIMAL-PRECISION FORMATTING WORK AREA (SEE 5000-FORMAT-
+025900* DECIMALS).  NINE DECIMAL PLACES SO SQ-PARM-DECIMALS CAN ASK FOR
+025950* MORE THAN THE ORIGINAL SIX, NOT JUST FEWER.
+026000*****************************************************************
+026100 01  SQ-FORMAT-WORK.
+026200     05  SQ-FMT-SOURCE             PIC 9(11)V9(9).
+026300     05  SQ-FMT-EDITED             PIC Z(11)9.9(9).
+026400     05  SQ-FMT-TEXT                REDEFINES SQ-FMT-EDITED
+026500                                    PIC X(22).
+026600     05  SQ-FMT-INPUT-TEXT         PIC X(22) VALUE SPACES.
+026700     05  SQ-FMT-BABY-TEXT          PIC X(22) VALUE SPACES.
+026800     05  SQ-FMT-NEWTON-TEXT        PIC X(22) VALUE SPACES.
+026900     05  SQ-FMT-FUNC-TEXT          PIC X(22) VALUE SPACES.
+027000*
+027100*****************************************************************
+027200* REPORT LINE IMAGES.  BABYLONIAN AND NEWTON EACH GET THEIR OWN
+027250* COLUMN SO A COMPARE-MODE ("C") RUN SHOWS BOTH ESTIMATES SIDE BY
+027260* SIDE INSTEAD OF ONE OVERWRITING THE OTHER.
+027300*****************************************************************
+027400 01  SQ-HDR-LINE-1.
+027500     05  FILLER                    PIC X(21) VALUE
+027600         "SQUARE ROOT REPORT -".
+027700     05  FILLER                    PIC X(10) VALUE " RUN DATE ".
+027800     05  SQ-H1-DATE                PIC X(10) VALUE SPACES.
+027900     05  FILLER                    PIC X(10) VALUE " PAGE ".
+028000     05  SQ-H1-PAGE                PIC ZZZ9.
+028100     05  FILLER                    PIC X(97) VALUE SPACES.
+028200*
+028300 01  SQ-HDR-LINE-2.
+028400     05  FILLER                    PIC X(45) VALUE
+028500         "BABYLONIAN / NEWTON ESTIMATE VS FUNCTION SQRT".
+028600     05  FILLER                    PIC X(107) VALUE SPACES.
+028700*
+028800 01  SQ-COL-HDR-LINE.
+028900     05  FILLER                    PIC X(23) VALUE
+029000         "INPUT VALUE".
+029100     05  FILLER                    PIC X(4)  VALUE "MTH ".
+029200     05  FILLER                    PIC X(23) VALUE
+029300         "BABYLONIAN".
+029400     05  FILLER                    PIC X(23) VALUE
+029450         "NEWTON".
+029500     05  FILLER                    PIC X(23) VALUE
+029550         "FUNCTION SQRT".
+029600     05  FILLER                    PIC X(6)  VALUE "ITER  ".
+029700     05  FILLER                    PIC X(5)  VALUE "CONV ".
+029800     05  FILLER                    PIC X(5)  VALUE "EXC  ".
+029900     05  FILLER                    PIC X(40) VALUE SPACES.
+030000*
+030100 01  SQ-DETAIL-LINE.
+030200     05  SQ-DTL-INPUT              PIC X(23).
+030300     05  SQ-DTL-METHOD             PIC X(4).
+030400     05  SQ-DTL-BABY               PIC X(23).
+030450     05  SQ-DTL-NEWTON             PIC X(23).
+030500     05  SQ-DTL-FUNC               PIC X(23).
+030600     05  SQ-DTL-ITER               PIC ZZZ9.
+030700     05  FILLER                    PIC X(2) VALUE SPACES.
+030800     05  SQ-DTL-CONVERGED          PIC X(5).
+030900     05  SQ-DTL-EXCEPTION          PIC X(5).
+031000     05  FILLER                    PIC X(40) VALUE SPACES.
+031100*
+031200 01  SQ-REJECT-LINE.
+031300     05  FILLER                    PIC X(18) VALUE
+031400         "*** REJECTED *** ".
+031500     05  SQ-RJ-VALUE               PIC X(80).
+031600     05  SQ-RJ-REASON              PIC X(30) VALUE SPACES.
+031700     05  FILLER                    PIC X(24) VALUE SPACES.
+031800*
+031900 01  SQ-EXCEPTION-LINE.
+032000     05  FILLER                    PIC X(21) VALUE
+032100         "*** DISCREPANCY *** ".
+032200     05  SQ-EX-INPUT               PIC X(22).
+032300     05  FILLER                    PIC X(2) VALUE SPACES.
+032400     05  SQ-EX-ESTIMATE            PIC X(22).
+032500     05  FILLER                    PIC X(2) VALUE SPACES.
+032600     05  SQ-EX-FUNC                PIC X(22).
+032700     05  FILLER                    PIC X(61) VALUE SPACES.
+032800*
+032900 01  SQ-SUMMARY-LINE-1.
+033000     05  FILLER                    PIC X(28) VALUE
+033100         "TOTAL VALUES PROCESSED    :".
+033200     05  SQ-SM-PROCESSED           PIC ZZZZZZZZ9.
+033300     05  FILLER                    PIC X(115) VALUE SPACES.
+033400*
+033500 01  SQ-SUMMARY-LINE-2.
+033600     05  FILLER                    PIC X(28) VALUE
+033700         "TOTAL VALUES REJECTED     :".
+033800     05  SQ-SM-REJECTED            PIC ZZZZZZZZ9.
+033900     05  FILLER                    PIC X(115) VALUE SPACES.
+034000*
+034100 01  SQ-SUMMARY-LINE-3.
+034200     05  FILLER                    PIC X(28) VALUE
+034300         "TOTAL DISCREPANCIES FOUND :".
+034400     05  SQ-SM-EXCEPTIONS          PIC ZZZZZZZZ9.
+034500     05  FILLER                    PIC X(115) VALUE SPACES.
+034600*
+034700 01  SQ-SUMMARY-LINE-4.
+034800     05  FILLER                    PIC X(28) VALUE
+034900         "MINIMUM ITERATION COUNT   :".
+035000     05  SQ-SM-MIN-ITER            PIC ZZZ9.
+035100     05  FILLER                    PIC X(120) VALUE SPACES.
+035200*
+035300 01  SQ-SUMMARY-LINE-5.
+035400     05  FILLER                    PIC X(28) VALUE
+035500         "MAXIMUM ITERATION COUNT   :".
+035600     05  SQ-SM-MAX-ITER            PIC ZZZ9.
+035700     05  FILLER                    PIC X(120) VALUE SPACES.
+035800*
+035900 01  SQ-SUMMARY-LINE-6.
+036000     05  FILLER                    PIC X(28) VALUE
+036100         "AVERAGE ITERATION COUNT   :".
+036200     05  SQ-SM-AVG-ITER            PIC ZZZ9.99.
+036300     05  FILLER                    PIC X(117) VALUE SPACES.
+036400*
+036500 01  SQ-SUMMARY-LINE-7.
+036600     05  FILLER                    PIC X(28) VALUE
+036700         "CACHE HITS                :".
+036800     05  SQ-SM-CACHE-HITS          PIC ZZZZZZZZ9.
+036900     05  FILLER                    PIC X(115) VALUE SPACES.
+037000*
+037100*****************************************************************
+037200* 0000-MAINLINE.
+037300*****************************************************************
+037400 PROCEDURE DIVISION.
+037500*
+037600 0000-MAINLINE.
+037700     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+037800     IF SQ-MODE-BATCH
+037900         PERFORM 3000-BATCH-LOOP THRU 3000-EXIT
+038000             UNTIL SQ-EOF
+038100     ELSE
+038200         PERFORM 2000-INTERACTIVE-LOOP THRU 2000-EXIT
+038300             UNTIL SQ-QUIT-REQUESTED
+038400     END-IF.
+038500     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+038600     STOP RUN.
+038700*
+038800*****************************************************************
+038900* 1000 SERIES - STARTUP.
+039000*****************************************************************
+039100 1000-INITIALIZE.
+039200     PERFORM 1100-READ-PARAMETERS THRU 1100-EXIT.
+039300     PERFORM 1200-OPEN-FILES THRU 1200-EXIT.
+039400     PERFORM 1300-GET-RUN-DATE THRU 1300-EXIT.
+039500     IF SQ-MODE-BATCH
+039600         PERFORM 1400-CHECK-RESTART THRU 1400-EXIT
+039700     END-IF.
+039800     PERFORM 1500-WRITE-REPORT-HEADERS THRU 1500-EXIT.
+039900     GO TO 1000-EXIT.
+040000 1000-EXIT.
+040100     EXIT.
+040200*
+040300 1100-READ-PARAMETERS.
+040400     OPEN INPUT SQ-PARM-FILE.
+040500     IF SQ-PARM-STATUS = "00"
+040600         READ SQ-PARM-FILE
+040700             AT END
+040800                 CONTINUE
+040900             NOT AT END
+041000                 MOVE SQ-PARM-MODE TO SQ-RUN-MODE
+041100                 MOVE SQ-PARM-METHOD TO SQ-METHOD-OPT
+041200                 MOVE SQ-PARM-TOLERANCE TO SQ-TOLERANCE
+041300                 MOVE SQ-PARM-MAX-ITER TO SQ-MAX-ITER
+041400                 MOVE SQ-PARM-DECIMALS TO SQ-DECIMALS
+041500                 MOVE SQ-PARM-ROOT-DEGREE TO SQ-ROOT-DEGREE-OPT
+041600                 MOVE SQ-PARM-USE-CACHE TO SQ-CACHE-OPT
+041650                 MOVE SQ-PARM-RESTART TO SQ-RESTART-OPT
+041700         END-READ
+041800         CLOSE SQ-PARM-FILE
+041900     END-IF.
+042000     IF SQ-MAX-ITER = ZERO
+042100         MOVE 0050 TO SQ-MAX-ITER
+042200     END-IF.
+042300     IF SQ-ROOT-DEGREE-OPT = ZERO
+042400         MOVE 02 TO SQ-ROOT-DEGREE-OPT
+042500     END-IF.
+042600     GO TO 1100-EXIT.
+042700 1100-EXIT.
+042800     EXIT.
+042900*
+043000 1200-OPEN-FILES.
+043100     OPEN OUTPUT SQ-REPORT-FILE.
+043110     IF SQ-REPORT-STATUS NOT = "00"
+043120         DISPLAY "FATAL - SQ-REPORT-FILE OPEN FAILED, STATUS "
+043130             SQ-REPORT-STATUS
+043140         STOP RUN
+043150     END-IF.
+043200     OPEN EXTEND SQ-AUDIT-FILE.
+043210     IF SQ-AUDIT-STATUS NOT = "00"
+043220         DISPLAY "FATAL - SQ-AUDIT-FILE OPEN FAILED, STATUS "
+043230             SQ-AUDIT-STATUS
+043240         STOP RUN
+043250     END-IF.
+043300     IF SQ-CACHE-ENABLED
+043400         PERFORM 1210-OPEN-CACHE THRU 1210-EXIT
+043500     END-IF.
+043600     IF SQ-MODE-BATCH
+043700         OPEN INPUT SQ-INPUT-FILE
+043710         IF SQ-INPUT-STATUS NOT = "00"
+043720             DISPLAY "FATAL - SQ-INPUT-FILE OPEN FAILED, STATUS "
+043730                 SQ-INPUT-STATUS
+043740             STOP RUN
+043750         END-IF
+043800     ELSE
+043900         OPEN INPUT STANDRAD-INPUT
+044000     END-IF.
+044100     GO TO 1200-EXIT.
+044200 1200-EXIT.
+044300     EXIT.
+044400*
+044500 1210-OPEN-CACHE.
+044600     OPEN I-O SQ-CACHE-FILE.
+044700     IF SQ-CACHE-STATUS NOT = "00"
+044800         OPEN OUTPUT SQ-CACHE-FILE
+044900         CLOSE SQ-CACHE-FILE
+045000         OPEN I-O SQ-CACHE-FILE
+045100     END-IF.
+045200     GO TO 1210-EXIT.
+045300 1210-EXIT.
+045400     EXIT.
+045500*
+045600 1300-GET-RUN-DATE.
+045700     ACCEPT SQ-CURRENT-DATE FROM DATE YYYYMMDD.
+045800     ACCEPT SQ-CURRENT-TIME FROM TIME.
+045900     STRING SQ-CUR-MONTH "/" SQ-CUR-DAY "/" SQ-CUR-YEAR
+046000         DELIMITED BY SIZE INTO SQ-REPORT-DATE.
+046100     STRING SQ-CUR-YEAR "-" SQ-CUR-MONTH "-" SQ-CUR-DAY "-"
+046200         SQ-CUR-HOUR "." SQ-CUR-MINUTE "." SQ-CUR-SECOND "."
+046300         SQ-CUR-HUNDREDTH DELIMITED BY SIZE
+046400         INTO SQ-TIMESTAMP-TEXT.
+046500     GO TO 1300-EXIT.
+046600 1300-EXIT.
+046700     EXIT.
+046800*
+046900 1400-CHECK-RESTART.
+047000     OPEN INPUT SQ-CKPT-FILE.
+047100     IF SQ-RESTART-ENABLED AND SQ-CKPT-STATUS = "00"
+047200         READ SQ-CKPT-FILE
+047300             AT END
+047400                 CONTINUE
+047500             NOT AT END
+047600                 MOVE SQ-CKPT-LAST-RECORD-NO TO SQ-RESTART-FROM
+047700         END-READ
+047800     END-IF.
+047850     IF SQ-CKPT-STATUS = "00" OR SQ-CKPT-STATUS = "05"
+047860         CLOSE SQ-CKPT-FILE
+047870     END-IF.
+048000     IF SQ-RESTART-FROM > 0
+048100         DISPLAY "RESTARTING BATCH RUN AFTER RECORD "
+048200             SQ-RESTART-FROM
+048300         PERFORM 1410-SKIP-TO-CHECKPOINT THRU 1410-EXIT
+048400     END-IF.
+048500     GO TO 1400-EXIT.
+048600 1400-EXIT.
+048700     EXIT.
+048800*
+048900 1410-SKIP-TO-CHECKPOINT.
+049000     PERFORM 1420-SKIP-ONE-RECORD THRU 1420-EXIT
+049100         UNTIL SQ-RECORD-COUNT >= SQ-RESTART-FROM OR SQ-EOF.
+049200     GO TO 1410-EXIT.
+049300 1410-EXIT.
+049400     EXIT.
+049500*
+049600 1420-SKIP-ONE-RECORD.
+049700     READ SQ-INPUT-FILE
+049800         AT END
+049900             SET SQ-EOF TO TRUE
+050000         NOT AT END
+050100             ADD 1 TO SQ-RECORD-COUNT
+050200     END-READ.
+050300     GO TO 1420-EXIT.
+050400 1420-EXIT.
+050500     EXIT.
+050600*
+050700 1500-WRITE-REPORT-HEADERS.
+050800     MOVE SQ-REPORT-DATE TO SQ-H1-DATE.
+050900     MOVE SQ-PAGE-NO TO SQ-H1-PAGE.
+051000     WRITE SQ-REPORT-LINE FROM SQ-HDR-LINE-1
+051100         AFTER ADVANCING PAGE.
+051150     PERFORM 4712-CHECK-REPORT-STATUS THRU 4712-EXIT.
+051200     WRITE SQ-REPORT-LINE FROM SQ-HDR-LINE-2
+051300         AFTER ADVANCING 1.
+051350     PERFORM 4712-CHECK-REPORT-STATUS THRU 4712-EXIT.
+051400     WRITE SQ-REPORT-LINE FROM SQ-COL-HDR-LINE
+051500         AFTER ADVANCING 2.
+051550     PERFORM 4712-CHECK-REPORT-STATUS THRU 4712-EXIT.
+051600     MOVE 4 TO SQ-LINE-NO.
+051700     GO TO 1500-EXIT.
+051800 1500-EXIT.
+051900     EXIT.
+052000*
+052100*****************************************************************
+052200* 2000 SERIES - INTERACTIVE OPERATOR LOOP.
+052300*****************************************************************
+052400 2000-INTERACTIVE-LOOP.
+052500     DISPLAY "-------------------------------------".
+052600     DISPLAY
+052700       "ENTER ONE OR MORE NUMBERS (COMMA OR SPACE SEPARATED),".
+052800     DISPLAY "OR H FOR HELP, S FOR SESSION STATS, Q TO QUIT.".
+052900     ACCEPT IN-Z.
+053000     PERFORM 2100-CLASSIFY-INPUT-LINE THRU 2100-EXIT.
+053100     GO TO 2000-EXIT.
+053200 2000-EXIT.
+053300     EXIT.
+053400*
+053500 2100-CLASSIFY-INPUT-LINE.
+053600     INSPECT IN-Z CONVERTING
+053700         "abcdefghijklmnopqrstuvwxyz"
+053800         TO "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+053900     EVALUATE TRUE
+054000         WHEN SQ-CMD-QUIT
+054100             SET SQ-QUIT-REQUESTED TO TRUE
+054200         WHEN SQ-CMD-HELP
+054300             PERFORM 2200-DISPLAY-HELP THRU 2200-EXIT
+054400         WHEN SQ-CMD-STATS
+054500             PERFORM 2300-DISPLAY-SESSION-STATS THRU 2300-EXIT
+054600         WHEN OTHER
+054700             PERFORM 2400-SPLIT-INPUT-LINE THRU 2400-EXIT
+054800             PERFORM 4000-PROCESS-TOKENS THRU 4000-EXIT
+054900     END-EVALUATE.
+055000     GO TO 2100-EXIT.
+055100 2100-EXIT.
+055200     EXIT.
+055300*
+055400 2200-DISPLAY-HELP.
+055500     DISPLAY "----------------------------------------------".
+055600     DISPLAY "SQUARE ROOT HELP".
+055700     DISPLAY "  ENTER ONE OR MORE POSITIVE NUMBERS, GREATER".
+055800     DISPLAY "  THAN ZERO (FRACTIONS SUCH AS 0.25 ARE FINE),".
+055900     DISPLAY "  SEPARATED BY COMMAS OR SPACES."
+056000     DISPLAY "  NEGATIVE NUMBERS AND ZERO ARE REJECTED."
+056100     DISPLAY "  COMMANDS: H = THIS HELP, S = SESSION"
+056200     DISPLAY "            STATISTICS, Q = QUIT."
+056300     DISPLAY "----------------------------------------------".
+056400     GO TO 2200-EXIT.
+056500 2200-EXIT.
+056600     EXIT.
+056700*
+056800 2300-DISPLAY-SESSION-STATS.
+056900     DISPLAY "----------------------------------------------".
+057000     DISPLAY "SESSION STATISTICS".
+057100     DISPLAY "  VALUES PROCESSED  : " SQ-TOTAL-PROCESSED.
+057200     DISPLAY "  VALUES REJECTED   : " SQ-TOTAL-REJECTED.
+057300     DISPLAY "  DISCREPANCIES     : " SQ-TOTAL-EXCEPTIONS.
+057400     DISPLAY "  CACHE HITS        : " SQ-CACHE-HITS.
+057500     DISPLAY "  MIN ITERATIONS    : " SQ-MIN-ITER.
+057600     DISPLAY "  MAX ITERATIONS    : " SQ-MAX-ITER-SEEN.
+057700     DISPLAY "----------------------------------------------".
+057800     GO TO 2300-EXIT.
+057900 2300-EXIT.
+058000     EXIT.
+058100*
+058200 2400-SPLIT-INPUT-LINE.
+058300     MOVE 1 TO SQ-UNSTRING-PTR.
+058400     MOVE 0 TO SQ-TOKEN-COUNT.
+058500     PERFORM 2410-EXTRACT-ONE-TOKEN THRU 2410-EXIT
+058600         UNTIL SQ-UNSTRING-PTR > 80 OR SQ-TOKEN-COUNT >= 20.
+058650     PERFORM 2420-CHECK-TOKEN-OVERFLOW THRU 2420-EXIT.
+058700     GO TO 2400-EXIT.
+058800 2400-EXIT.
+058900     EXIT.
+059000*
+059100 2410-EXTRACT-ONE-TOKEN.
+059200     MOVE SPACES TO SQ-RAW-TOKEN.
+059300     UNSTRING IN-Z DELIMITED BY "," OR " "
+059400         INTO SQ-RAW-TOKEN
+059500         WITH POINTER SQ-UNSTRING-PTR
+059600         TALLYING IN SQ-UNSTRING-TALLY.
+059700     IF SQ-RAW-TOKEN NOT = SPACES
+059800         ADD 1 TO SQ-TOKEN-COUNT
+059900         MOVE SQ-RAW-TOKEN TO SQ-TOKEN(SQ-TOKEN-COUNT)
+060000     END-IF.
+060100     GO TO 2410-EXIT.
+060200 2410-EXIT.
+060300     EXIT.
+060310*
+060320 2420-CHECK-TOKEN-OVERFLOW.
+060330     IF SQ-TOKEN-COUNT >= 20 AND SQ-UNSTRING-PTR <= 80
+060340         IF IN-Z(SQ-UNSTRING-PTR:) NOT = SPACES
+060350             MOVE IN-Z(SQ-UNSTRING-PTR:) TO SQ-RJ-VALUE
+060360             MOVE "TOO MANY VALUES ON LINE" TO SQ-RJ-REASON
+060370             PERFORM 4710-CHECK-PAGE-BREAK THRU 4710-EXIT
+060380             WRITE SQ-REPORT-LINE FROM SQ-REJECT-LINE
+060390                 AFTER ADVANCING 1
+060400             PERFORM 4712-CHECK-REPORT-STATUS THRU 4712-EXIT
+060410             ADD 1 TO SQ-LINE-NO
+060420             ADD 1 TO SQ-TOTAL-REJECTED
+060430         END-IF
+060440     END-IF.
+060450     GO TO 2420-EXIT.
+060460 2420-EXIT.
+060470     EXIT.
+060480*
+060500*****************************************************************
+060600* 3000 SERIES - BATCH INPUT LOOP.
+060700*****************************************************************
+060800 3000-BATCH-LOOP.
+060900     PERFORM 3100-READ-INPUT-RECORD THRU 3100-EXIT.
+061000     IF NOT SQ-EOF
+061100         MOVE SQ-INPUT-RECORD TO IN-Z
+061200         PERFORM 2400-SPLIT-INPUT-LINE THRU 2400-EXIT
+061300         PERFORM 4000-PROCESS-TOKENS THRU 4000-EXIT
+061400         PERFORM 3200-WRITE-CHECKPOINT THRU 3200-EXIT
+061500     END-IF.
+061600     GO TO 3000-EXIT.
+061700 3000-EXIT.
+061800     EXIT.
+061900*
+062000 3100-READ-INPUT-RECORD.
+062100     READ SQ-INPUT-FILE
+062200         AT END
+062300             SET SQ-EOF TO TRUE
+062400         NOT AT END
+062500             ADD 1 TO SQ-RECORD-COUNT
+062600     END-READ.
+062700     GO TO 3100-EXIT.
+062800 3100-EXIT.
+062900     EXIT.
+063000*
+063100 3200-WRITE-CHECKPOINT.
+063150     MOVE SPACES TO SQ-CKPT-RECORD.
+063200     MOVE SQ-RECORD-COUNT TO SQ-CKPT-LAST-RECORD-NO.
+063300     MOVE SQ-TIMESTAMP-TEXT TO SQ-CKPT-TIMESTAMP.
+063400     OPEN OUTPUT SQ-CKPT-FILE.
+063500     WRITE SQ-CKPT-RECORD.
+063600     CLOSE SQ-CKPT-FILE.
+063700     GO TO 3200-EXIT.
+063800 3200-EXIT.
+063900     EXIT.
+064000*
+064100*****************************************************************
+064200* 4000 SERIES - PER-TOKEN VALIDATION AND COMPUTATION.
+064300*****************************************************************
+064400 4000-PROCESS-TOKENS.
+064500     MOVE 1 TO SQ-TOKEN-INDEX.
+064600     PERFORM 4010-PROCESS-ONE-TOKEN THRU 4010-EXIT
+064700         UNTIL SQ-TOKEN-INDEX > SQ-TOKEN-COUNT.
+064800     GO TO 4000-EXIT.
+064900 4000-EXIT.
+065000     EXIT.
+065100*
+065200 4010-PROCESS-ONE-TOKEN.
+065300     MOVE SQ-TOKEN(SQ-TOKEN-INDEX) TO SQ-CURRENT-TOKEN.
+065400     PERFORM 4100-VALIDATE-AND-COMPUTE THRU 4100-EXIT.
+065500     ADD 1 TO SQ-TOKEN-INDEX.
+065600     GO TO 4010-EXIT.
+065700 4010-EXIT.
+065800     EXIT.
+065900*
+066000 4100-VALIDATE-AND-COMPUTE.
+066100     PERFORM 4200-VALIDATE-NUMERIC THRU 4200-EXIT.
+066200     IF SQ-INPUT-VALID
+066300         PERFORM 4300-CHECK-RANGE THRU 4300-EXIT
+066400     END-IF.
+066500     IF SQ-INPUT-VALID
+066600         PERFORM 4400-LOOKUP-CACHE THRU 4400-EXIT
+066700         IF NOT SQ-CACHE-HIT
+066800             PERFORM 4500-COMPUTE-METHODS THRU 4500-EXIT
+066900         END-IF
+067000         PERFORM 4600-COMPARE-RESULTS THRU 4600-EXIT
+067100         PERFORM 4700-WRITE-DETAIL-LINE THRU 4700-EXIT
+067200         PERFORM 4800-WRITE-AUDIT-RECORD THRU 4800-EXIT
+067300         PERFORM 4900-UPDATE-STATISTICS THRU 4900-EXIT
+067400     END-IF.
+067500     GO TO 4100-EXIT.
+067600 4100-EXIT.
+067700     EXIT.
+067800*
+067900 4200-VALIDATE-NUMERIC.
+068000     SET SQ-INPUT-VALID TO TRUE.
+068100     IF FUNCTION TEST-NUMVAL(SQ-CURRENT-TOKEN) NOT = 0
+068200         SET SQ-INPUT-INVALID TO TRUE
+068300         DISPLAY SQ-CURRENT-TOKEN " IS NOT A NUMBER - REJECTED"
+068400         PERFORM 4210-WRITE-REJECT-LINE THRU 4210-EXIT
+068500         ADD 1 TO SQ-TOTAL-REJECTED
+068600     END-IF.
+068700     GO TO 4200-EXIT.
+068800 4200-EXIT.
+068900     EXIT.
+069000*
+069100 4210-WRITE-REJECT-LINE.
+069200     MOVE SQ-CURRENT-TOKEN TO SQ-RJ-VALUE.
+069300     MOVE "NOT A NUMBER" TO SQ-RJ-REASON.
+069400     PERFORM 4710-CHECK-PAGE-BREAK THRU 4710-EXIT.
+069500     WRITE SQ-REPORT-LINE FROM SQ-REJECT-LINE
+069600         AFTER ADVANCING 1.
+069650     PERFORM 4712-CHECK-REPORT-STATUS THRU 4712-EXIT.
+069700     ADD 1 TO SQ-LINE-NO.
+069800     GO TO 4210-EXIT.
+069900 4210-EXIT.
+070000     EXIT.
+070100*
+070200 4300-CHECK-RANGE.
+070300     COMPUTE SQ-SIGNED-CHECK = FUNCTION NUMVAL(SQ-CURRENT-TOKEN).
+070400     IF SQ-SIGNED-CHECK < 0
+070500         SET SQ-INPUT-INVALID TO TRUE
+070600         DISPLAY SQ-CURRENT-TOKEN " IS NEGATIVE - INVALID INPUT"
+070700         MOVE SQ-CURRENT-TOKEN TO SQ-RJ-VALUE
+070800         MOVE "NEGATIVE VALUE" TO SQ-RJ-REASON
+070900         PERFORM 4710-CHECK-PAGE-BREAK THRU 4710-EXIT
+071000         WRITE SQ-REPORT-LINE FROM SQ-REJECT-LINE
+071100             AFTER ADVANCING 1
+071150         PERFORM 4712-CHECK-REPORT-STATUS THRU 4712-EXIT
+071200         ADD 1 TO SQ-LINE-NO
+071300         ADD 1 TO SQ-TOTAL-REJECTED
+071400     ELSE
+071500         IF SQ-SIGNED-CHECK = 0
+071600             SET SQ-INPUT-INVALID TO TRUE
+071700             DISPLAY SQ-CURRENT-TOKEN " IS ZERO - INVALID INPUT"
+071800             MOVE SQ-CURRENT-TOKEN TO SQ-RJ-VALUE
+071900             MOVE "ZERO VALUE" TO SQ-RJ-REASON
+072000             PERFORM 4710-CHECK-PAGE-BREAK THRU 4710-EXIT
+072100             WRITE SQ-REPORT-LINE FROM SQ-REJECT-LINE
+072200                 AFTER ADVANCING 1
+072250             PERFORM 4712-CHECK-REPORT-STATUS THRU 4712-EXIT
+072300             ADD 1 TO SQ-LINE-NO
+072400             ADD 1 TO SQ-TOTAL-REJECTED
+072500         ELSE
+072600             MOVE SQ-SIGNED-CHECK TO Z
+072700         END-IF
+072800     END-IF.
+072900     GO TO 4300-EXIT.
+073000 4300-EXIT.
+073100     EXIT.
+073200*
+073300 4400-LOOKUP-CACHE.
+073400     IF SQ-CACHE-ENABLED
+073500         MOVE Z TO SQ-CACHE-KEY
+073600         READ SQ-CACHE-FILE
+073700             INVALID KEY
+073800                 MOVE "N" TO SQ-CACHE-HIT-SW
+073900             NOT INVALID KEY
+073920                 IF SQ-CACHE-METHOD = SQ-METHOD-OPT
+073930                 AND SQ-CACHE-DEGREE = SQ-ROOT-DEGREE-OPT
+073940                     SET SQ-CACHE-HIT TO TRUE
+074000                     MOVE SQ-CACHE-RESULT TO Y
+074200                     MOVE SQ-CACHE-ITER-COUNT TO SQ-ITER-COUNT
+074220                     MOVE SQ-CACHE-CONVERGED TO SQ-CONVERGE-SW
+074240                     MOVE 0 TO SQ-BABY-RESULT
+074260                     MOVE 0 TO SQ-NEWTON-RESULT
+074280                     IF SQ-METHOD-NEWTON
+074290                         MOVE SQ-CACHE-RESULT TO SQ-NEWTON-RESULT
+074300                     ELSE
+074310                         MOVE SQ-CACHE-RESULT TO SQ-BABY-RESULT
+074320                     END-IF
+074400                     ADD 1 TO SQ-CACHE-HITS
+074420                 ELSE
+074440                     MOVE "N" TO SQ-CACHE-HIT-SW
+074460                 END-IF
+074500         END-READ
+074600     ELSE
+074700         MOVE "N" TO SQ-CACHE-HIT-SW
+074800     END-IF.
+074900     GO TO 4400-EXIT.
+075000 4400-EXIT.
+075100     EXIT.
+075100*
+075200 4450-STORE-CACHE.
+075300     MOVE Z TO SQ-CACHE-KEY.
+075400     MOVE Y TO SQ-CACHE-RESULT.
+075500     MOVE SQ-ITER-COUNT TO SQ-CACHE-ITER-COUNT.
+075600     MOVE SQ-METHOD-OPT TO SQ-CACHE-METHOD.
+075650     MOVE SQ-CONVERGE-SW TO SQ-CACHE-CONVERGED.
+075660     MOVE SQ-ROOT-DEGREE-OPT TO SQ-CACHE-DEGREE.
+075700     WRITE SQ-CACHE-RECORD
+075800         INVALID KEY
+075900             REWRITE SQ-CACHE-RECORD
+076000     END-WRITE.
+076100     GO TO 4450-EXIT.
+076200 4450-EXIT.
+076300     EXIT.
+076400*
+076500 4500-COMPUTE-METHODS.
+076550     MOVE 0 TO SQ-BABY-RESULT.
+076560     MOVE 0 TO SQ-NEWTON-RESULT.
+076600     EVALUATE TRUE
+076700         WHEN SQ-METHOD-NEWTON
+076800             PERFORM 6100-COMPUTE-NEWTON THRU 6100-EXIT
+076900             MOVE SQ-NEWTON-RESULT TO Y
+077000             MOVE SQ-NEWTON-ITER-COUNT TO SQ-ITER-COUNT
+077050             MOVE SQ-NEWTON-CONVERGE-SW TO SQ-CONVERGE-SW
+077100         WHEN SQ-METHOD-COMPARE
+077200             PERFORM 6000-COMPUTE-BABYLONIAN THRU 6000-EXIT
+077250             MOVE Y TO SQ-BABY-RESULT
+077300             PERFORM 6100-COMPUTE-NEWTON THRU 6100-EXIT
+077350             MOVE SQ-BABY-RESULT TO Y
+077400         WHEN OTHER
+077500             PERFORM 6000-COMPUTE-BABYLONIAN THRU 6000-EXIT
+077550             MOVE Y TO SQ-BABY-RESULT
+077600     END-EVALUATE.
+077700     IF SQ-CACHE-ENABLED
+077800         PERFORM 4450-STORE-CACHE THRU 4450-EXIT
+077900     END-IF.
+078000     GO TO 4500-EXIT.
+078100 4500-EXIT.
+078200     EXIT.
+078300*
+078400 4600-COMPARE-RESULTS.
+078500     MOVE "N" TO SQ-EXCEPTION-SW.
+078600     IF SQ-ROOT-DEGREE-OPT = 2
+078700         COMPUTE RESULT = FUNCTION SQRT(Z)
+078800         COMPUTE SQ-COMPARE-DIFF = Y - RESULT
+078900         IF SQ-COMPARE-DIFF < 0
+079000             COMPUTE SQ-COMPARE-DIFF = - SQ-COMPARE-DIFF
+079100         END-IF
+079200         IF SQ-COMPARE-DIFF > SQ-EXCEPTION-TOLERANCE
+079300             SET SQ-DISCREPANCY-FOUND TO TRUE
+079400             PERFORM 4650-WRITE-EXCEPTION-LINE THRU 4650-EXIT
+079500             ADD 1 TO SQ-TOTAL-EXCEPTIONS
+079600         END-IF
+079700     ELSE
+079800         MOVE 0 TO RESULT
+079900     END-IF.
+080000     GO TO 4600-EXIT.
+080100 4600-EXIT.
+080200     EXIT.
+080300*
+080400 4650-WRITE-EXCEPTION-LINE.
+080500     MOVE Z TO SQ-FMT-SOURCE.
+080600     PERFORM 5000-FORMAT-DECIMALS THRU 5000-EXIT.
+080700     MOVE SQ-FMT-TEXT TO SQ-EX-INPUT.
+080800     MOVE Y TO SQ-FMT-SOURCE.
+080900     PERFORM 5000-FORMAT-DECIMALS THRU 5000-EXIT.
+081000     MOVE SQ-FMT-TEXT TO SQ-EX-ESTIMATE.
+081100     MOVE RESULT TO SQ-FMT-SOURCE.
+081200     PERFORM 5000-FORMAT-DECIMALS THRU 5000-EXIT.
+081300     MOVE SQ-FMT-TEXT TO SQ-EX-FUNC.
+081400     PERFORM 4710-CHECK-PAGE-BREAK THRU 4710-EXIT.
+081500     WRITE SQ-REPORT-LINE FROM SQ-EXCEPTION-LINE
+081600         AFTER ADVANCING 1.
+081650     PERFORM 4712-CHECK-REPORT-STATUS THRU 4712-EXIT.
+081700     ADD 1 TO SQ-LINE-NO.
+081800     GO TO 4650-EXIT.
+081900 4650-EXIT.
+082000     EXIT.
+082100*
+082200 4700-WRITE-DETAIL-LINE.
+082300     MOVE Z TO SQ-FMT-SOURCE.
+082400     PERFORM 5000-FORMAT-DECIMALS THRU 5000-EXIT.
+082500     MOVE SQ-FMT-TEXT TO SQ-FMT-INPUT-TEXT.
+082600     MOVE SQ-BABY-RESULT TO SQ-FMT-SOURCE.
+082700     PERFORM 5000-FORMAT-DECIMALS THRU 5000-EXIT.
+082800     MOVE SQ-FMT-TEXT TO SQ-FMT-BABY-TEXT.
+082850     MOVE SQ-NEWTON-RESULT TO SQ-FMT-SOURCE.
+082860     PERFORM 5000-FORMAT-DECIMALS THRU 5000-EXIT.
+082870     MOVE SQ-FMT-TEXT TO SQ-FMT-NEWTON-TEXT.
+082900     MOVE RESULT TO SQ-FMT-SOURCE.
+083000     PERFORM 5000-FORMAT-DECIMALS THRU 5000-EXIT.
+083100     MOVE SQ-FMT-TEXT TO SQ-FMT-FUNC-TEXT.
+083200*
+083300     MOVE SQ-FMT-INPUT-TEXT TO SQ-DTL-INPUT.
+083400     MOVE SQ-METHOD-OPT TO SQ-DTL-METHOD.
+083500     MOVE SQ-FMT-BABY-TEXT TO SQ-DTL-BABY.
+083550     MOVE SQ-FMT-NEWTON-TEXT TO SQ-DTL-NEWTON.
+083600     MOVE SQ-FMT-FUNC-TEXT TO SQ-DTL-FUNC.
+083700     MOVE SQ-ITER-COUNT TO SQ-DTL-ITER.
+083800     IF SQ-NOT-CONVERGED
+083900         MOVE "NO" TO SQ-DTL-CONVERGED
+084000     ELSE
+084100         MOVE "YES" TO SQ-DTL-CONVERGED
+084200     END-IF.
+084300     IF SQ-DISCREPANCY-FOUND
+084400         MOVE "YES" TO SQ-DTL-EXCEPTION
+084500     ELSE
+084600         MOVE "NO" TO SQ-DTL-EXCEPTION
+084700     END-IF.
+084800*
+084900     PERFORM 4710-CHECK-PAGE-BREAK THRU 4710-EXIT.
+085000     WRITE SQ-REPORT-LINE FROM SQ-DETAIL-LINE
+085100         AFTER ADVANCING 1.
+085150     PERFORM 4712-CHECK-REPORT-STATUS THRU 4712-EXIT.
+085200     ADD 1 TO SQ-LINE-NO.
+085300*
+085400     IF SQ-MODE-INTERACTIVE
+085500         PERFORM 4720-DISPLAY-RESULT THRU 4720-EXIT
+085600     END-IF.
+085700     GO TO 4700-EXIT.
+085800 4700-EXIT.
+085900     EXIT.
+086000*
+086100 4710-CHECK-PAGE-BREAK.
+086200     IF SQ-LINE-NO >= SQ-LINES-PER-PAGE
+086300         ADD 1 TO SQ-PAGE-NO
+086400         PERFORM 1500-WRITE-REPORT-HEADERS THRU 1500-EXIT
+086500     END-IF.
+086600     GO TO 4710-EXIT.
+086700 4710-EXIT.
+086800     EXIT.
+086850*
+086860 4712-CHECK-REPORT-STATUS.
+086870     IF SQ-REPORT-STATUS NOT = "00"
+086880         DISPLAY "WARNING - SQ-REPORT-FILE WRITE FAILED, STATUS "
+086890             SQ-REPORT-STATUS
+086895     END-IF.
+086896     GO TO 4712-EXIT.
+086897 4712-EXIT.
+086898     EXIT.
+086900*
+087000 4720-DISPLAY-RESULT.
+087100     DISPLAY "----------------------------------------------".
+087200     DISPLAY "BABYLONIAN SQUARE ROOT ESTIMATE".
+087300     DISPLAY "  INPUT      : " SQ-FMT-INPUT-TEXT.
+087400     DISPLAY "  ESTIMATE   : " SQ-FMT-BABY-TEXT.
+087500     DISPLAY "  ITERATIONS : " SQ-ITER-COUNT.
+087600     DISPLAY "COBOL square root function".
+087700     DISPLAY "  INPUT      : " SQ-FMT-INPUT-TEXT.
+087800     DISPLAY "  RESULT     : " SQ-FMT-FUNC-TEXT.
+087900     IF SQ-DISCREPANCY-FOUND
+088000         DISPLAY "  *** ESTIMATE AND FUNCTION SQRT DISAGREE"
+088100             " BEYOND TOLERANCE ***"
+088200     END-IF.
+088300     GO TO 4720-EXIT.
+088400 4720-EXIT.
+088500     EXIT.
+088600*
+088700 4800-WRITE-AUDIT-RECORD.
+088800     MOVE SQ-TIMESTAMP-TEXT TO SQ-AUDIT-TIMESTAMP.
+088900     MOVE Z TO SQ-AUDIT-INPUT-VALUE.
+089000     MOVE SQ-METHOD-OPT TO SQ-AUDIT-METHOD.
+089100     MOVE SQ-BABY-RESULT TO SQ-AUDIT-BABY-RESULT.
+089150     MOVE SQ-NEWTON-RESULT TO SQ-AUDIT-NEWTON-RESULT.
+089200     MOVE RESULT TO SQ-AUDIT-FUNC-RESULT.
+089300     MOVE SQ-ITER-COUNT TO SQ-AUDIT-ITER-COUNT.
+089400     IF SQ-NOT-CONVERGED
+089500         MOVE "NO " TO SQ-AUDIT-CONVERGED
+089600     ELSE
+089700         MOVE "YES" TO SQ-AUDIT-CONVERGED
+089800     END-IF.
+089900     IF SQ-DISCREPANCY-FOUND
+090000         MOVE "YES" TO SQ-AUDIT-EXCEPTION
+090100     ELSE
+090200         MOVE "NO " TO SQ-AUDIT-EXCEPTION
+090300     END-IF.
+090400     WRITE SQ-AUDIT-RECORD.
+090450     PERFORM 4805-CHECK-AUDIT-STATUS THRU 4805-EXIT.
+090500     GO TO 4800-EXIT.
+090600 4800-EXIT.
+090700     EXIT.
+090750*
+090760 4805-CHECK-AUDIT-STATUS.
+090770     IF SQ-AUDIT-STATUS NOT = "00"
+090780         DISPLAY "WARNING - SQ-AUDIT-FILE WRITE FAILED, STATUS "
+090790             SQ-AUDIT-STATUS
+090795     END-IF.
+090796     GO TO 4805-EXIT.
+090797 4805-EXIT.
+090798     EXIT.
+090800*
+090900 4900-UPDATE-STATISTICS.
+091000     ADD 1 TO SQ-TOTAL-PROCESSED.
+091100     ADD SQ-ITER-COUNT TO SQ-SUM-ITER.
+091200     IF SQ-ITER-COUNT < SQ-MIN-ITER
+091300         MOVE SQ-ITER-COUNT TO SQ-MIN-ITER
+091400     END-IF.
+091500     IF SQ-ITER-COUNT > SQ-MAX-ITER-SEEN
+091600         MOVE SQ-ITER-COUNT TO SQ-MAX-ITER-SEEN
+091700     END-IF.
+091800     GO TO 4900-EXIT.
+091900 4900-EXIT.
+092000     EXIT.
+092100*
+092200*****************************************************************
+092300* 5000 SERIES - RUNTIME DECIMAL-PRECISION FORMATTING.
+092400*****************************************************************
+092500 5000-FORMAT-DECIMALS.
+092600     MOVE SQ-FMT-SOURCE TO SQ-FMT-EDITED.
+092700     EVALUATE SQ-DECIMALS
+092800         WHEN 0
+092900             MOVE SPACES TO SQ-FMT-TEXT(13:10)
+093000         WHEN 1
+093100             MOVE SPACES TO SQ-FMT-TEXT(15:8)
+093200         WHEN 2
+093300             MOVE SPACES TO SQ-FMT-TEXT(16:7)
+093400         WHEN 3
+093500             MOVE SPACES TO SQ-FMT-TEXT(17:6)
+093600         WHEN 4
+093700             MOVE SPACES TO SQ-FMT-TEXT(18:5)
+093800         WHEN 5
+093900             MOVE SPACES TO SQ-FMT-TEXT(19:4)
+093950         WHEN 6
+093960             MOVE SPACES TO SQ-FMT-TEXT(20:3)
+093970         WHEN 7
+093980             MOVE SPACES TO SQ-FMT-TEXT(21:2)
+093990         WHEN 8
+093995             MOVE SPACES TO SQ-FMT-TEXT(22:1)
+094000         WHEN OTHER
+094100             CONTINUE
+094200     END-EVALUATE.
+094300     GO TO 5000-EXIT.
+094400 5000-EXIT.
+094500     EXIT.
+094600*
+094700*****************************************************************
+094800* 6000 SERIES - THE TWO ESTIMATING METHODS.
+094900*****************************************************************
+095000 6000-COMPUTE-BABYLONIAN.
+095100     COMPUTE X ROUNDED = Z / 2.
+095200     MOVE 0 TO SQ-ITER-COUNT.
+095300     SET SQ-NOT-CONVERGED TO TRUE.
+095400     PERFORM 6010-CONV-STEP THRU 6010-EXIT
+095500         UNTIL SQ-CONVERGED OR SQ-ITER-COUNT >= SQ-MAX-ITER.
+095600     IF SQ-NOT-CONVERGED
+095700         DISPLAY "WARNING - BABYLONIAN METHOD DID NOT CONVERGE"
+095800             " WITHIN " SQ-MAX-ITER " ITERATIONS FOR "
+095900             SQ-CURRENT-TOKEN
+096000     END-IF.
+096100     GO TO 6000-EXIT.
+096200 6000-EXIT.
+096300     EXIT.
+096400*
+096500 6010-CONV-STEP.
+096600     CALL "CONV" USING X, Z, Y, TEMP, SQ-ROOT-DEGREE-OPT.
+096700     ADD 1 TO SQ-ITER-COUNT.
+096800     COMPUTE SQ-DIFF-VALUE = TEMP / (Y + X).
+096900     IF SQ-DIFF-VALUE > SQ-TOLERANCE
+097000         MOVE Y TO X
+097100     ELSE
+097200         SET SQ-CONVERGED TO TRUE
+097300     END-IF.
+097400     GO TO 6010-EXIT.
+097500 6010-EXIT.
+097600     EXIT.
+097700*
+097800 6100-COMPUTE-NEWTON.
+097900     COMPUTE X ROUNDED = Z / 2.
+098000     MOVE 0 TO SQ-NEWTON-ITER-COUNT.
+098100     SET SQ-NEWTON-NOT-CONVERGED TO TRUE.
+098200     PERFORM 6110-NEWTON-STEP THRU 6110-EXIT
+098300         UNTIL SQ-NEWTON-CONVERGED
+098400             OR SQ-NEWTON-ITER-COUNT >= SQ-MAX-ITER.
+098500     MOVE Y TO SQ-NEWTON-RESULT.
+098600     IF SQ-NEWTON-NOT-CONVERGED
+098700         DISPLAY "WARNING - NEWTON METHOD DID NOT CONVERGE"
+098800             " WITHIN " SQ-MAX-ITER " ITERATIONS FOR "
+098900             SQ-CURRENT-TOKEN
+099000     END-IF.
+099100     GO TO 6100-EXIT.
+099200 6100-EXIT.
+099300     EXIT.
+099400*
+099500 6110-NEWTON-STEP.
+099600     CALL "SQUAREOOTFUN" USING X, Z, Y, TEMP.
+099700     ADD 1 TO SQ-NEWTON-ITER-COUNT.
+099800     COMPUTE SQ-DIFF-VALUE = TEMP / (Y + X).
+099900     IF SQ-DIFF-VALUE > SQ-TOLERANCE
+100000         MOVE Y TO X
+100100     ELSE
+100200         SET SQ-NEWTON-CONVERGED TO TRUE
+100300     END-IF.
+100400     GO TO 6110-EXIT.
+100500 6110-EXIT.
+100600     EXIT.
+100700*
+100800*****************************************************************
+100900* 9000 SERIES - END OF RUN.
+101000*****************************************************************
+101100 9000-TERMINATE.
+101200     PERFORM 9100-WRITE-SUMMARY THRU 9100-EXIT.
+101300     PERFORM 9200-CLOSE-FILES THRU 9200-EXIT.
+101400     GO TO 9000-EXIT.
+101500 9000-EXIT.
+101600     EXIT.
+101700*
+101800 9100-WRITE-SUMMARY.
+101900     IF SQ-TOTAL-PROCESSED > 0
+102000         COMPUTE SQ-AVG-ITER ROUNDED =
+102100             SQ-SUM-ITER / SQ-TOTAL-PROCESSED
+102200     END-IF.
+102300     IF SQ-MIN-ITER = 9999
+102400         MOVE 0 TO SQ-MIN-ITER
+102500     END-IF.
+102600     MOVE SQ-TOTAL-PROCESSED TO SQ-SM-PROCESSED.
+102700     MOVE SQ-TOTAL-REJECTED TO SQ-SM-REJECTED.
+102800     MOVE SQ-TOTAL-EXCEPTIONS TO SQ-SM-EXCEPTIONS.
+102900     MOVE SQ-MIN-ITER TO SQ-SM-MIN-ITER.
+103000     MOVE SQ-MAX-ITER-SEEN TO SQ-SM-MAX-ITER.
+103100     MOVE SQ-AVG-ITER TO SQ-SM-AVG-ITER.
+103200     MOVE SQ-CACHE-HITS TO SQ-SM-CACHE-HITS.
+103300     PERFORM 4710-CHECK-PAGE-BREAK THRU 4710-EXIT.
+103400     WRITE SQ-REPORT-LINE FROM SQ-SUMMARY-LINE-1
+103500         AFTER ADVANCING 2.
+103550     PERFORM 4712-CHECK-REPORT-STATUS THRU 4712-EXIT.
+103560     ADD 1 TO SQ-LINE-NO.
+103570     PERFORM 4710-CHECK-PAGE-BREAK THRU 4710-EXIT.
+103600     WRITE SQ-REPORT-LINE FROM SQ-SUMMARY-LINE-2
+103700         AFTER ADVANCING 1.
+103750     PERFORM 4712-CHECK-REPORT-STATUS THRU 4712-EXIT.
+103760     ADD 1 TO SQ-LINE-NO.
+103770     PERFORM 4710-CHECK-PAGE-BREAK THRU 4710-EXIT.
+103800     WRITE SQ-REPORT-LINE FROM SQ-SUMMARY-LINE-3
+103900         AFTER ADVANCING 1.
+103950     PERFORM 4712-CHECK-REPORT-STATUS THRU 4712-EXIT.
+103960     ADD 1 TO SQ-LINE-NO.
+103970     PERFORM 4710-CHECK-PAGE-BREAK THRU 4710-EXIT.
+104000     WRITE SQ-REPORT-LINE FROM SQ-SUMMARY-LINE-4
+104100         AFTER ADVANCING 1.
+104150     PERFORM 4712-CHECK-REPORT-STATUS THRU 4712-EXIT.
+104160     ADD 1 TO SQ-LINE-NO.
+104170     PERFORM 4710-CHECK-PAGE-BREAK THRU 4710-EXIT.
+104200     WRITE SQ-REPORT-LINE FROM SQ-SUMMARY-LINE-5
+104300         AFTER ADVANCING 1.
+104350     PERFORM 4712-CHECK-REPORT-STATUS THRU 4712-EXIT.
+104360     ADD 1 TO SQ-LINE-NO.
+104370     PERFORM 4710-CHECK-PAGE-BREAK THRU 4710-EXIT.
+104400     WRITE SQ-REPORT-LINE FROM SQ-SUMMARY-LINE-6
+104500         AFTER ADVANCING 1.
+104550     PERFORM 4712-CHECK-REPORT-STATUS THRU 4712-EXIT.
+104560     ADD 1 TO SQ-LINE-NO.
+104570     PERFORM 4710-CHECK-PAGE-BREAK THRU 4710-EXIT.
+104600     WRITE SQ-REPORT-LINE FROM SQ-SUMMARY-LINE-7
+104700         AFTER ADVANCING 1.
+104750     PERFORM 4712-CHECK-REPORT-STATUS THRU 4712-EXIT.
+104800     GO TO 9100-EXIT.
+104900 9100-EXIT.
+105000     EXIT.
+105100*
+105200 9200-CLOSE-FILES.
+105300     CLOSE SQ-REPORT-FILE.
+105400     CLOSE SQ-AUDIT-FILE.
+105500     IF SQ-CACHE-ENABLED
+105600         CLOSE SQ-CACHE-FILE
+105700     END-IF.
+105800     IF SQ-MODE-BATCH
+105900         CLOSE SQ-INPUT-FILE
+106000     ELSE
+106100         CLOSE STANDRAD-INPUT
+106200     END-IF.
+106300     GO TO 9200-EXIT.
+106400 9200-EXIT.
+106500     EXIT.
