@@ -0,0 +1,21 @@
+000100*****************************************************************
+000200* SQCACHE.CPY
+000300* KEYED LOOKUP RECORD FOR SQ-CACHE-FILE.  KEYED BY THE INPUT
+000400* VALUE SO REPEAT REQUESTS FOR A VALUE ALREADY WORKED SKIP THE
+000500* ITERATIVE CALL TO CONV / SQUAREOOTFUN ENTIRELY.  A HIT IS ONLY
+000600* HONORED WHEN SQ-CACHE-METHOD MATCHES THE METHOD IN EFFECT ON
+000650* THE CURRENT RUN - A VALUE CACHED UNDER ONE METHOD IS NOT A
+000660* VALID ANSWER FOR ANOTHER.  SQ-CACHE-DEGREE MUST ALSO MATCH -
+000670* THE CACHE FILE PERSISTS ACROSS RUNS AND THE ROOT DEGREE IS A
+000680* PER-RUN PARAMETER, SO A VALUE CACHED FOR ONE DEGREE (E.G. THE
+000690* SQUARE ROOT OF 8) IS NOT A VALID ANSWER FOR ANOTHER DEGREE OF
+000695* THE SAME VALUE (E.G. THE CUBE ROOT OF 8).
+000700*****************************************************************
+000800 01  SQ-CACHE-RECORD.
+000900     05  SQ-CACHE-KEY              PIC 9(11)V9(9).
+001000     05  SQ-CACHE-RESULT           PIC 9(11)V9(9).
+001100     05  SQ-CACHE-ITER-COUNT       PIC 9(04).
+001200     05  SQ-CACHE-METHOD           PIC X(01).
+001300     05  SQ-CACHE-CONVERGED        PIC X(01).
+001350     05  SQ-CACHE-DEGREE           PIC 9(02).
+001400     05  FILLER                    PIC X(11).
