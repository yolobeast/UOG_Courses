@@ -0,0 +1,26 @@
+000100*****************************************************************
+000200* SQPARMS.CPY
+000300* PARAMETER CARD LAYOUT FOR THE SQUARE ROOT SUITE (SQUARE,
+000400* CONV, SQUAREOOTFUN).  ONE 80-BYTE CARD READ AT STARTUP FROM
+000500* SQ-PARM-FILE (SEE SQUARE PARAGRAPH 1200-READ-PARAMETERS).
+000600* WHEN NO PARAMETER CARD IS PRESENT THE CALLING PROGRAM SUPPLIES
+000700* THE DEFAULTS DOCUMENTED BESIDE EACH FIELD BELOW.
+000800*****************************************************************
+000900 01  SQ-PARM-RECORD.
+001000     05  SQ-PARM-MODE              PIC X(01).
+001100*        "I" = INTERACTIVE (DEFAULT), "B" = BATCH
+001300     05  SQ-PARM-METHOD            PIC X(01).
+001400*        "B" = BABYLONIAN (DEFAULT), "N" = NEWTON, "C" = COMPARE
+001700     05  SQ-PARM-TOLERANCE         PIC 9V9(6).
+001800*        CONVERGENCE TOLERANCE, DEFAULT 0.000000 (FULL PRECISION)
+001900     05  SQ-PARM-MAX-ITER          PIC 9(4).
+002000*        MAXIMUM CONV/SQUAREOOTFUN CALLS PER VALUE, DEFAULT 0050
+002100     05  SQ-PARM-DECIMALS          PIC 9(01).
+002200*        DECIMAL PLACES SHOWN ON REPORT, 0-9, DEFAULT 6
+002300     05  SQ-PARM-ROOT-DEGREE       PIC 9(02).
+002400*        ROOT DEGREE PASSED TO CONV, DEFAULT 02 (SQUARE ROOT)
+002500     05  SQ-PARM-USE-CACHE         PIC X(01).
+002600*        "Y" = USE THE RESULT CACHE, "N" = DO NOT (DEFAULT)
+002800     05  SQ-PARM-RESTART           PIC X(01).
+002900*        "Y" = RESTART FROM CHECKPOINT, "N" = DO NOT (DEFAULT)
+003100     05  FILLER                    PIC X(62).
