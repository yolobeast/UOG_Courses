@@ -0,0 +1,11 @@
+000100*****************************************************************
+000200* SQCKPT.CPY
+000300* CHECKPOINT RECORD FOR SQ-CKPT-FILE.  HOLDS THE RELATIVE
+000400* NUMBER OF THE LAST INPUT RECORD SQUARE FINISHED PROCESSING
+000500* DURING A BATCH RUN, SO AN INTERRUPTED RUN CAN BE RESTARTED
+000600* WITHOUT REPROCESSING VALUES ALREADY REPORTED AND AUDITED.
+000700*****************************************************************
+000800 01  SQ-CKPT-RECORD.
+000900     05  SQ-CKPT-LAST-RECORD-NO    PIC 9(09).
+001000     05  SQ-CKPT-TIMESTAMP         PIC X(26).
+001100     05  FILLER                    PIC X(45).
