@@ -0,0 +1,27 @@
+000100*****************************************************************
+000200* SQAUDIT.CPY
+000300* AUDIT RECORD APPENDED TO SQ-AUDIT-FILE FOR EVERY SQUARE ROOT
+000400* REQUEST SQUARE COMPLETES, WHETHER TYPED IN INTERACTIVELY OR
+000500* READ FROM A BATCH DATASET.  THE BABYLONIAN AND NEWTON RESULTS
+000600* ARE KEPT IN SEPARATE COLUMNS SO A COMPARE-MODE RUN ("C") CAN BE
+000650* RECONSTRUCTED WITH BOTH ESTIMATES INTACT.
+000700*****************************************************************
+000800 01  SQ-AUDIT-RECORD.
+000900     05  SQ-AUDIT-TIMESTAMP        PIC X(26).
+001000     05  FILLER                    PIC X(01) VALUE SPACE.
+001100     05  SQ-AUDIT-INPUT-VALUE      PIC Z(11)9.9(9).
+001200     05  FILLER                    PIC X(01) VALUE SPACE.
+001300     05  SQ-AUDIT-METHOD           PIC X(01).
+001400     05  FILLER                    PIC X(01) VALUE SPACE.
+001500     05  SQ-AUDIT-BABY-RESULT      PIC Z(11)9.9(9).
+001600     05  FILLER                    PIC X(01) VALUE SPACE.
+001700     05  SQ-AUDIT-NEWTON-RESULT    PIC Z(11)9.9(9).
+001800     05  FILLER                    PIC X(01) VALUE SPACE.
+001900     05  SQ-AUDIT-FUNC-RESULT      PIC Z(11)9.9(9).
+002000     05  FILLER                    PIC X(01) VALUE SPACE.
+002100     05  SQ-AUDIT-ITER-COUNT       PIC ZZZ9.
+002200     05  FILLER                    PIC X(01) VALUE SPACE.
+002300     05  SQ-AUDIT-CONVERGED        PIC X(03).
+002400     05  FILLER                    PIC X(01) VALUE SPACE.
+002500     05  SQ-AUDIT-EXCEPTION        PIC X(03).
+002600     05  FILLER                    PIC X(11) VALUE SPACES.
