@@ -1,36 +1,103 @@
-identification division.
-program-id. conv.
-environment division.
-input-output section.
-file-control.
-    select standard-output assign to display.
-data division.
-file section.
-fd standard-output.
-    01 out-line  picture x(80).
-working-storage section.
-77 g    picture 9(11)v9(6).
-77 h    picture 9(11)v9(6).
-77 i    picture 9(11)v9(6).
-77 j    picture 9(11)v9(6).
-LINKAGE SECTION.
-77 x    picture 9(11)v9(6). 
-77 z    picture 9(11)v9(6).
-77 y    picture 9(11)v9(6).
-77 temp picture 9(11)v9(6).
-procedure division using x,z,y,temp.
-    move x to g.
-    move z to h.
-	move y to i.
-	move temp to j.
-	  
-	compute i rounded = 0.5 * (g + h / g).
-	 subtract g from i giving j.
-    if j < 0 then 
-	  compute j = - j
-	end-if.
-	  
-	move g to x.
-    move h to z.
-	move i to y.
-	move j to temp.
+000100*****************************************************************
+000200* PROGRAM-ID.  CONV
+000300*
+000400* AUTHOR.       D. LOCKWOOD, BATCH SYSTEMS GROUP.
+000500* INSTALLATION. 3190 SYSTEMS - ASSIGNMENT A3.
+000600* DATE-WRITTEN. UNKNOWN (INHERITED).
+000700* DATE-COMPILED.
+000800*
+000900* REMARKS.  ONE NEWTON-RAPHSON STEP OF THE BABYLONIAN-STYLE
+001000*     ITERATION.  GIVEN A CURRENT ESTIMATE (X) AND A TARGET
+001100*     VALUE (Z), RETURNS A REFINED ESTIMATE (Y) AND THE
+001200*     MAGNITUDE OF THE CHANGE FROM THE PRIOR ESTIMATE (TEMP).
+001300*     THE CALLING PROGRAM DRIVES THE ITERATION AND DECIDES WHEN
+001400*     TO STOP - THIS PROGRAM ONLY EVER TAKES ONE STEP PER CALL.
+001500*
+001600* MODIFICATION HISTORY.
+001700*     2026-08-09  DL  GENERALIZED THE STEP TO ARBITRARY ROOT
+001800*                     DEGREE (SQ-ROOT-DEGREE) SO CUBE ROOTS AND
+001900*                     OTHER NTH ROOTS CAN SHARE THIS PROGRAM
+002000*                     INSTEAD OF SQUARE ROOT ONLY.  DEGREE 2
+002100*                     REPRODUCES THE ORIGINAL SQUARE-ROOT STEP.
+002110*                     THE DEGREE-1 EXPONENT AND ITS POWER ARE
+002120*                     WORKED OUT IN SEPARATE COMPUTE STATEMENTS
+002130*                     (SW-EXPONENT, SW-POWER) RATHER THAN NESTED
+002140*                     INLINE - THIS COMPILER MISHANDLES A ** WHOSE
+002150*                     EXPONENT OPERAND IS ITSELF AN INLINE
+002160*                     SUBTRACTION WHEN THE RESULT FEEDS ANOTHER
+002170*                     OPERATOR IN THE SAME STATEMENT.
+002180*     2026-08-09  DL  WIDENED X, Z, Y, TEMP (AND THE MATCHING
+002190*                     WORKING FIELDS) TO NINE DECIMAL PLACES SO
+002200*                     SQUARE'S RUNTIME DECIMAL-PLACES OPTION CAN
+002210*                     SHOW MORE THAN SIX DIGITS, NOT JUST FEWER.
+002220*****************************************************************
+002300 IDENTIFICATION DIVISION.
+002400 PROGRAM-ID.  CONV.
+002500 AUTHOR.      D. LOCKWOOD.
+002600 INSTALLATION. 3190 SYSTEMS.
+002700 DATE-WRITTEN. UNKNOWN.
+002800 DATE-COMPILED.
+002900*
+003000 ENVIRONMENT DIVISION.
+003100 INPUT-OUTPUT SECTION.
+003500 FILE-CONTROL.
+003600     SELECT STANDARD-OUTPUT ASSIGN TO DISPLAY.
+003700*
+003800 DATA DIVISION.
+003900 FILE SECTION.
+004000 FD  STANDARD-OUTPUT.
+004100 01  OUT-LINE                      PIC X(80).
+004200*
+004300 WORKING-STORAGE SECTION.
+004400 77  G                             PIC 9(11)V9(9).
+004500 77  H                             PIC 9(11)V9(9).
+004600 77  I                             PIC 9(11)V9(9).
+004700 77  J                             PIC 9(11)V9(9).
+004800 77  SW-DEGREE                     PIC 9(02).
+004850 77  SW-EXPONENT                   PIC 9(02).
+004870 77  SW-POWER                      PIC 9(11)V9(9).
+004900*
+005000 LINKAGE SECTION.
+005100 77  X                             PIC 9(11)V9(9).
+005200 77  Z                             PIC 9(11)V9(9).
+005300 77  Y                             PIC 9(11)V9(9).
+005400 77  TEMP                          PIC 9(11)V9(9).
+005500 77  SQ-ROOT-DEGREE                PIC 9(02).
+005600*
+005700*****************************************************************
+005800* 0000-MAINLINE.
+005900*****************************************************************
+006000 PROCEDURE DIVISION USING X, Z, Y, TEMP, SQ-ROOT-DEGREE.
+006100*
+006200 0000-MAINLINE.
+006300     MOVE X TO G.
+006400     MOVE Z TO H.
+006500     MOVE Y TO I.
+006600     MOVE TEMP TO J.
+006700     MOVE SQ-ROOT-DEGREE TO SW-DEGREE.
+006800     IF SW-DEGREE < 1
+006900         MOVE 2 TO SW-DEGREE
+007000     END-IF.
+007100*
+007200     IF SW-DEGREE = 1
+007300         MOVE H TO I
+007400     ELSE
+007450         COMPUTE SW-EXPONENT = SW-DEGREE - 1
+007460         COMPUTE SW-POWER = G ** SW-EXPONENT
+007500         COMPUTE I ROUNDED =
+007600             (SW-EXPONENT * G + H / SW-POWER)
+007700             / SW-DEGREE
+007800     END-IF.
+007900*
+008000     SUBTRACT G FROM I GIVING J.
+008100     IF J < 0
+008200         COMPUTE J = - J
+008300     END-IF.
+008400*
+008500     MOVE G TO X.
+008600     MOVE H TO Z.
+008700     MOVE I TO Y.
+008800     MOVE J TO TEMP.
+008900     MOVE SW-DEGREE TO SQ-ROOT-DEGREE.
+009000*
+009100     GOBACK.
