@@ -1,25 +1,65 @@
-identification division.
-program-id. squareootfun.
-environment division.
-input-output section.
-file-control.
-    select standard-output assign to display.
-data division.
-file section.
-fd standard-output.
-    01 out-line  picture x(80).
-LINKAGE SECTION.
-77 z    picture 9(11)v9(6).
-77 x    picture 9(11)v9(6).
-77 y    picture 9(11)v9(6).
-77 temp picture 9(11)v9(6).   
-procedure division using x,z,temp.
-
-    compute y rounded = 0.5 * (x + z / x).
-    *>compute temp = (y - x).
-	 subtract x from y giving temp.
-    if temp < 0 then 
-	  compute temp = - temp
-	end-if.
-
-
+000100*****************************************************************
+000200* PROGRAM-ID.  SQUAREOOTFUN
+000300*
+000400* AUTHOR.       D. LOCKWOOD, BATCH SYSTEMS GROUP.
+000500* INSTALLATION. 3190 SYSTEMS - ASSIGNMENT A3.
+000600* DATE-WRITTEN. UNKNOWN (INHERITED).
+000700* DATE-COMPILED.
+000800*
+000900* REMARKS.  ALTERNATE ONE-STEP NEWTON-RAPHSON SQUARE ROOT
+001000*     REFINEMENT, KEPT ALONGSIDE CONV SO THE TWO METHODS CAN BE
+001100*     RUN SIDE BY SIDE FOR COMPARISON (SEE SQUARE PARAGRAPH
+001200*     6000-COMPUTE-NEWTON).  SAME CALLING CONVENTION AS CONV -
+001300*     GIVEN A CURRENT ESTIMATE (X) AND TARGET VALUE (Z), RETURNS
+001400*     A REFINED ESTIMATE (Y) AND THE MAGNITUDE OF CHANGE (TEMP).
+001500*
+001600* MODIFICATION HISTORY.
+001700*     2026-08-09  DL  WIRED THIS PROGRAM INTO SQUARE AS A
+001800*                     SELECTABLE METHOD.  THE USING PHRASE WAS
+001900*                     MISSING Y, SO A CALLER COULD NEVER GET AN
+002000*                     ESTIMATE BACK - CORRECTED TO USING X, Z, Y,
+002100*                     TEMP TO MATCH CONV'S CALLING CONVENTION.
+002150*     2026-08-09  DL  WIDENED X, Z, Y, TEMP TO NINE DECIMAL
+002160*                     PLACES SO SQUARE'S RUNTIME DECIMAL-PLACES
+002170*                     OPTION CAN SHOW MORE THAN SIX DIGITS, NOT
+002180*                     JUST FEWER.
+002200*****************************************************************
+002300 IDENTIFICATION DIVISION.
+002400 PROGRAM-ID.  SQUAREOOTFUN.
+002500 AUTHOR.      D. LOCKWOOD.
+002600 INSTALLATION. 3190 SYSTEMS.
+002700 DATE-WRITTEN. UNKNOWN.
+002800 DATE-COMPILED.
+002900*
+003000 ENVIRONMENT DIVISION.
+003100 INPUT-OUTPUT SECTION.
+003200 FILE-CONTROL.
+003300     SELECT STANDARD-OUTPUT ASSIGN TO DISPLAY.
+003400*
+003500 DATA DIVISION.
+003600 FILE SECTION.
+003700 FD  STANDARD-OUTPUT.
+003800 01  OUT-LINE                      PIC X(80).
+003900*
+004000 WORKING-STORAGE SECTION.
+004100 77  FILLER                        PIC X(01).
+004200*
+004300 LINKAGE SECTION.
+004400 77  X                             PIC 9(11)V9(9).
+004500 77  Z                             PIC 9(11)V9(9).
+004600 77  Y                             PIC 9(11)V9(9).
+004700 77  TEMP                          PIC 9(11)V9(9).
+004800*
+004900*****************************************************************
+005000* 0000-MAINLINE.
+005100*****************************************************************
+005200 PROCEDURE DIVISION USING X, Z, Y, TEMP.
+005300*
+005400 0000-MAINLINE.
+005500     COMPUTE Y ROUNDED = 0.5 * (X + Z / X).
+005600     SUBTRACT X FROM Y GIVING TEMP.
+005700     IF TEMP < 0
+005800         COMPUTE TEMP = - TEMP
+005900     END-IF.
+006000*
+006100     GOBACK.
